@@ -6,145 +6,636 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO DYNAMIC-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL MATCH-FILE ASSIGN TO "MATCHES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO "OUTPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTORY.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
-       01 INPUT-LINE PIC A(256).
+       01 INPUT-LINE PIC A(9999).
+
+       FD CONTROL-FILE.
+       01 CONTROL-LINE PIC X(350).
+
+       FD MATCH-FILE.
+       01 MATCH-LINE PIC X(40).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-LINE PIC X(400).
+
+       FD HISTORY-FILE.
+       01 HISTORY-LINE PIC X(400).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE PIC X(350).
 
        WORKING-STORAGE SECTION.
        01 DYNAMIC-FILE-NAME PIC X(256).
-       01 PART PIC X(256).
+       01 PART PIC X(4).
+       01 SEARCH-WORD PIC X(32).
+       01 RESTART-FLAG PIC X(1).
        01 END-OF-FILE PIC X VALUE "F".
+       01 CONTROL-EOF PIC X VALUE "F".
+       01 JOB-COUNT PIC 9(5) VALUE 0.
        01 IDX PIC 9(9) VALUE 1.
+       01 START-IDX PIC 9(9) VALUE 1.
        01 XMAS-COUNT PIC 9(9) VALUE 0.
+       01 X-MAS-COUNT PIC 9(9) VALUE 0.
        01 XMAS-COUNT-TEXT PIC Z(9).
-       01 CONTENT-STR PIC A(32768).
+       01 X-MAS-COUNT-TEXT PIC Z(9).
+       01 CONTENT-STR PIC A(999999).
        01 CONTENT-LEN PIC 9(9) VALUE 1.
+       01 CONTENT-MAX-LEN PIC 9(9) VALUE 999999.
        01 LINE-LEN PIC 9(9).
+       01 FIRST-LINE-LEN PIC 9(9) VALUE 0.
+       01 LINE-NUM PIC 9(9) VALUE 0.
+       01 NUM-ROWS PIC 9(9).
+       01 WORD-LEN PIC 9(2).
+       01 CHAR-POS PIC 9(2).
+       01 CUR-ROW PIC 9(9).
+       01 CUR-COL PIC 9(9).
+       01 TARGET-ROW PIC S9(9).
+       01 TARGET-COL PIC S9(9).
+       01 TARGET-IDX PIC 9(9).
+       01 MATCH-OK PIC X(1).
+       01 CORNER1-CHAR PIC X(1).
+       01 CORNER2-CHAR PIC X(1).
+       01 CENTER-CHAR PIC X(1).
+       01 NW-CHAR PIC X(1).
+       01 NE-CHAR PIC X(1).
+       01 SW-CHAR PIC X(1).
+       01 SE-CHAR PIC X(1).
+       01 ARM-ORIENTATION PIC X(4).
+       01 DIRECTION-TEXT PIC X(10).
+       01 CHECKPOINT-INTERVAL PIC 9(9) VALUE 100000.
+       01 RUN-TIMESTAMP PIC X(26).
+       01 JOB-STATUS PIC X(10).
+       01 JOB-ERROR-MSG PIC X(100).
+       01 WORD-MISMATCH-FLAG PIC X(1) VALUE "N".
+       01 ANY-RESTART-FLAG PIC X(1) VALUE "N".
+       01 LINE-NUM-TEXT PIC Z(9).
+       01 JOB-COUNT-TEXT PIC Z(5).
+       01 CKPT-IDX-TEXT PIC Z(9).
+
+       01 DIRECTION-TABLE.
+           05 DIRECTION-ENTRY OCCURS 8 TIMES INDEXED BY DIR-IDX.
+               10 DIR-ROW PIC S9.
+               10 DIR-COL PIC S9.
+               10 DIR-NAME PIC X(10).
+
+       01 CONTROL-RECORD.
+           05 CTL-FILENAME PIC X(256).
+           05 CTL-PART PIC X(4).
+           05 CTL-WORD PIC X(32).
+           05 CTL-RESTART PIC X(1).
+
+       01 MATCH-RECORD.
+           05 MR-ROW PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 MR-COL PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 MR-PART PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 MR-DIRECTION PIC X(10).
+
+       01 CHECKPOINT-RECORD.
+           05 CKPT-FILENAME PIC X(256).
+           05 FILLER PIC X VALUE SPACE.
+           05 CKPT-PART PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 CKPT-WORD PIC X(32).
+           05 FILLER PIC X VALUE SPACE.
+           05 CKPT-CONTENT-LEN PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 CKPT-IDX PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 CKPT-XMAS-COUNT PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 CKPT-X-MAS-COUNT PIC 9(9).
+
+       01 OUTPUT-RECORD.
+           05 OUT-FILENAME PIC X(256).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUT-PART PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUT-WORD PIC X(32).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUT-XMAS-COUNT PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUT-X-MAS-COUNT PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUT-STATUS PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 OUT-TIMESTAMP PIC X(26).
+
+       01 HISTORY-RECORD.
+           05 HIST-TIMESTAMP PIC X(26).
+           05 FILLER PIC X VALUE SPACE.
+           05 HIST-FILENAME PIC X(256).
+           05 FILLER PIC X VALUE SPACE.
+           05 HIST-PART PIC X(4).
+           05 FILLER PIC X VALUE SPACE.
+           05 HIST-WORD PIC X(32).
+           05 FILLER PIC X VALUE SPACE.
+           05 HIST-XMAS-COUNT PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 HIST-X-MAS-COUNT PIC 9(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 HIST-STATUS PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           ACCEPT DYNAMIC-FILE-NAME
-           ACCEPT PART
+           PERFORM INIT-DIRECTIONS.
+           PERFORM PRESCAN-CONTROL-FILE.
+           PERFORM OPEN-RUN-FILES.
 
-           PERFORM READ-FILE-TO-STR.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX = CONTENT-LEN
-             IF PART = "1"
-               PERFORM COUNT-XMAS
-             ELSE
-               PERFORM COUNT-X-MAS
-             END-IF
+           PERFORM UNTIL CONTROL-EOF = "T"
+             READ CONTROL-FILE INTO CONTROL-LINE
+               AT END
+                 MOVE "T" TO CONTROL-EOF
+               NOT AT END
+                 PERFORM PROCESS-CONTROL-RECORD
+                   THRU PROCESS-CONTROL-RECORD-EXIT
+             END-READ
            END-PERFORM.
 
-           MOVE XMAS-COUNT TO XMAS-COUNT-TEXT
-           DISPLAY FUNCTION TRIM(XMAS-COUNT-TEXT)
+           PERFORM DISPLAY-BATCH-SUMMARY.
+           PERFORM CLOSE-RUN-FILES.
            STOP RUN.
 
+      *> Populate the eight compass offsets used by COUNT-XMAS. A
+      *> straight MOVE per entry sidesteps overpunch-sign literals in
+      *> a VALUE clause for the signed DIR-ROW/DIR-COL items.
+       INIT-DIRECTIONS.
+           MOVE -1 TO DIR-ROW(1)
+           MOVE  0 TO DIR-COL(1)
+           MOVE "NORTH" TO DIR-NAME(1)
+           MOVE  1 TO DIR-ROW(2)
+           MOVE  0 TO DIR-COL(2)
+           MOVE "SOUTH" TO DIR-NAME(2)
+           MOVE  0 TO DIR-ROW(3)
+           MOVE  1 TO DIR-COL(3)
+           MOVE "EAST" TO DIR-NAME(3)
+           MOVE  0 TO DIR-ROW(4)
+           MOVE -1 TO DIR-COL(4)
+           MOVE "WEST" TO DIR-NAME(4)
+           MOVE -1 TO DIR-ROW(5)
+           MOVE  1 TO DIR-COL(5)
+           MOVE "NORTHEAST" TO DIR-NAME(5)
+           MOVE  1 TO DIR-ROW(6)
+           MOVE  1 TO DIR-COL(6)
+           MOVE "SOUTHEAST" TO DIR-NAME(6)
+           MOVE  1 TO DIR-ROW(7)
+           MOVE -1 TO DIR-COL(7)
+           MOVE "SOUTHWEST" TO DIR-NAME(7)
+           MOVE -1 TO DIR-ROW(8)
+           MOVE -1 TO DIR-COL(8)
+           MOVE "NORTHWEST" TO DIR-NAME(8).
+
+       OPEN-RUN-FILES.
+           OPEN INPUT CONTROL-FILE
+           IF ANY-RESTART-FLAG = "Y"
+             OPEN EXTEND MATCH-FILE
+           ELSE
+             OPEN OUTPUT MATCH-FILE
+           END-IF
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN EXTEND HISTORY-FILE.
+
+      *> A restarted job resumes scanning past its checkpoint, so the
+      *> matches recorded before the interruption must survive this
+      *> run's OPEN of MATCHES.DAT. But a control card can claim
+      *> RESTART=Y with no checkpoint actually on disk for it (or one
+      *> left over from an unrelated file/part) - that is not a real
+      *> resume, and forcing MATCHES.DAT to EXTEND in that case would
+      *> leave every other job's fresh matches appended after stale
+      *> leftover content. So only flip ANY-RESTART-FLAG when a
+      *> genuine checkpoint exists and actually names one of the
+      *> restarting control cards in this run.
+       PRESCAN-CONTROL-FILE.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE CHECKPOINT-LINE TO CHECKPOINT-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           OPEN INPUT CONTROL-FILE
+           PERFORM UNTIL CONTROL-EOF = "T"
+             READ CONTROL-FILE INTO CONTROL-LINE
+               AT END
+                 MOVE "T" TO CONTROL-EOF
+               NOT AT END
+                 PERFORM PARSE-CONTROL-LINE
+                 IF CTL-RESTART = "Y" AND
+                     CKPT-FILENAME = CTL-FILENAME AND
+                     CKPT-PART = CTL-PART AND
+                     CKPT-WORD = CTL-WORD
+                   MOVE "Y" TO ANY-RESTART-FLAG
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE
+           MOVE "F" TO CONTROL-EOF.
+
+      *> Splits one CONTROL-LINE into its four comma-delimited fields
+      *> and applies the BOTH/XMAS/N defaults for any field left
+      *> blank. Shared by PRESCAN-CONTROL-FILE and
+      *> PROCESS-CONTROL-RECORD (which runs the job), so the two
+      *> never drift apart on how a control card is read.
+       PARSE-CONTROL-LINE.
+           MOVE SPACES TO CONTROL-RECORD
+           UNSTRING CONTROL-LINE DELIMITED BY ","
+             INTO CTL-FILENAME CTL-PART
+                  CTL-WORD CTL-RESTART
+           END-UNSTRING
+           IF CTL-PART = SPACES
+             MOVE "BOTH" TO CTL-PART
+           END-IF
+           IF CTL-WORD = SPACES
+             MOVE "XMAS" TO CTL-WORD
+           END-IF
+           IF CTL-RESTART = SPACE
+             MOVE "N" TO CTL-RESTART
+           END-IF.
+
+       CLOSE-RUN-FILES.
+           CLOSE CONTROL-FILE
+           CLOSE MATCH-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE HISTORY-FILE.
+
+      *> Consolidated summary for the whole batch: per-job detail
+      *> already went to OUTPUT-FILE, so this is just the batch-level
+      *> total line the operator reads off the console.
+       DISPLAY-BATCH-SUMMARY.
+           MOVE JOB-COUNT TO JOB-COUNT-TEXT
+           DISPLAY "JOBS SCANNED: " FUNCTION TRIM(JOB-COUNT-TEXT).
+
+      *> One control card drives one grid scan: file name, PART
+      *> ("1", "2", or "BOTH"/blank for the combined report), the
+      *> search word (blank defaults to XMAS), and a restart flag.
+       PROCESS-CONTROL-RECORD.
+           PERFORM PARSE-CONTROL-LINE
+
+           IF CTL-FILENAME = SPACES
+             GO TO PROCESS-CONTROL-RECORD-EXIT
+           END-IF
+
+           MOVE CTL-FILENAME TO DYNAMIC-FILE-NAME
+           MOVE CTL-PART TO PART
+           MOVE CTL-WORD TO SEARCH-WORD
+           MOVE CTL-RESTART TO RESTART-FLAG
+
+           PERFORM RUN-JOB
+           ADD 1 TO JOB-COUNT.
+       PROCESS-CONTROL-RECORD-EXIT.
+           EXIT.
+
+       RUN-JOB.
+           MOVE 0 TO XMAS-COUNT
+           MOVE 0 TO X-MAS-COUNT
+           MOVE 1 TO CONTENT-LEN
+           MOVE 0 TO FIRST-LINE-LEN
+           MOVE 0 TO LINE-NUM
+           MOVE "F" TO END-OF-FILE
+           MOVE "OK" TO JOB-STATUS
+           MOVE SPACES TO JOB-ERROR-MSG
+           MOVE "N" TO WORD-MISMATCH-FLAG
+
+           SET WORD-LEN TO 0
+           INSPECT SEARCH-WORD TALLYING WORD-LEN
+             FOR CHARACTERS BEFORE SPACE
+      *> The X-shape (PART 2) only has room for three letters, so it
+      *> only takes its corners/center from SEARCH-WORD when the
+      *> caller supplied exactly a 3-letter word; otherwise (e.g. the
+      *> 4-letter XMAS default used for straight-line search) it
+      *> falls back to the original MAS cross. PART 2 is only ever
+      *> scanned when PART NOT = "1", so only warn then - a 4-letter
+      *> word against PART "1" alone never touches the cross search.
+      *> The default search word is itself 4 characters, and the
+      *> combined BOTH/XMAS report is the common case, so only warn
+      *> when the caller asked for something other than that default
+      *> - otherwise every ordinary run would warn about its own
+      *> default.
+           IF WORD-LEN = 3
+             MOVE SEARCH-WORD(1:1) TO CORNER1-CHAR
+             MOVE SEARCH-WORD(2:1) TO CENTER-CHAR
+             MOVE SEARCH-WORD(3:1) TO CORNER2-CHAR
+           ELSE
+             MOVE "M" TO CORNER1-CHAR
+             MOVE "A" TO CENTER-CHAR
+             MOVE "S" TO CORNER2-CHAR
+             IF PART NOT = "1" AND SEARCH-WORD NOT = "XMAS"
+               MOVE "Y" TO WORD-MISMATCH-FLAG
+               DISPLAY "WARNING: SEARCH WORD "
+                 FUNCTION TRIM(SEARCH-WORD)
+                 " IS NOT 3 CHARACTERS; X-MAS SCAN USES THE "
+                 "DEFAULT MAS CROSS INSTEAD"
+             END-IF
+           END-IF
+
+           PERFORM READ-FILE-TO-STR
+
+           IF JOB-STATUS = "OK"
+             COMPUTE NUM-ROWS = (CONTENT-LEN - 1) / LINE-LEN
+
+             MOVE 1 TO START-IDX
+             IF RESTART-FLAG = "Y"
+               PERFORM LOAD-CHECKPOINT
+             END-IF
+
+      *> A corrupt or stale checkpoint could name an index outside
+      *> this grid; never let the scan start past CONTENT-LEN or at
+      *> an index that was never written to CONTENT-STR. Falling back
+      *> to IDX 1 means rescanning the whole grid, so any counts
+      *> LOAD-CHECKPOINT already pulled in from that same checkpoint
+      *> must be discarded too, or the rescan counts on top of them.
+             IF START-IDX < 1 OR START-IDX >= CONTENT-LEN
+               IF START-IDX NOT = 1
+                 DISPLAY "CHECKPOINT INDEX OUT OF RANGE FOR THIS "
+                   "GRID, STARTING FROM IDX 1"
+               END-IF
+               MOVE 1 TO START-IDX
+               MOVE 0 TO XMAS-COUNT
+               MOVE 0 TO X-MAS-COUNT
+             END-IF
+
+             PERFORM VARYING IDX FROM START-IDX BY 1
+                 UNTIL IDX = CONTENT-LEN
+               EVALUATE PART
+                 WHEN "1"
+                   PERFORM COUNT-XMAS
+                 WHEN "2"
+                   PERFORM COUNT-X-MAS
+                 WHEN OTHER
+                   PERFORM COUNT-XMAS
+                   PERFORM COUNT-X-MAS
+               END-EVALUATE
+               IF FUNCTION MOD(IDX, CHECKPOINT-INTERVAL) = 0
+                 PERFORM SAVE-CHECKPOINT
+               END-IF
+             END-PERFORM
+           END-IF
+
+           PERFORM WRITE-OUTPUT-RECORD
+           PERFORM WRITE-HISTORY-RECORD
+           PERFORM DISPLAY-JOB-RESULT.
+
+      *> Reads the whole grid into CONTENT-STR, validating that every
+      *> row is the same width as the first row (rejecting ragged
+      *> grids) and that neither the row buffer nor CONTENT-STR
+      *> overflow before the scan ever starts.
        READ-FILE-TO-STR.
            OPEN INPUT INPUT-FILE
-           PERFORM UNTIL END-OF-FILE = "T"
+           PERFORM UNTIL END-OF-FILE = "T" OR JOB-STATUS NOT = "OK"
              READ INPUT-FILE INTO INPUT-LINE
                AT END
                  MOVE "T" TO END-OF-FILE
                NOT AT END
+                 ADD 1 TO LINE-NUM
                  SET LINE-LEN TO 0
-                 INSPECT INPUT-LINE 
+                 INSPECT INPUT-LINE
                    TALLYING LINE-LEN FOR CHARACTERS BEFORE " "
-                 MOVE INPUT-LINE TO CONTENT-STR(CONTENT-LEN:LINE-LEN)
-                 ADD LINE-LEN TO CONTENT-LEN
-           END-PERFORM.
-           CLOSE INPUT-FILE.
 
+                 IF LINE-LEN = FUNCTION LENGTH(INPUT-LINE)
+                   MOVE "ERROR" TO JOB-STATUS
+                   MOVE LINE-NUM TO LINE-NUM-TEXT
+                   STRING "row " DELIMITED BY SIZE
+                     FUNCTION TRIM(LINE-NUM-TEXT) DELIMITED BY SIZE
+                     " fills the entire input buffer; suspected "
+                       DELIMITED BY SIZE
+                     "truncation, widen INPUT-LINE" DELIMITED BY SIZE
+                     INTO JOB-ERROR-MSG
+                 ELSE
+                   IF LINE-NUM = 1
+                     MOVE LINE-LEN TO FIRST-LINE-LEN
+                   ELSE
+                     IF LINE-LEN NOT = FIRST-LINE-LEN
+                       MOVE "ERROR" TO JOB-STATUS
+                       MOVE LINE-NUM TO LINE-NUM-TEXT
+                       STRING "ragged grid: row " DELIMITED BY SIZE
+                         FUNCTION TRIM(LINE-NUM-TEXT) DELIMITED BY SIZE
+                         " has a different width than row 1"
+                           DELIMITED BY SIZE
+                         INTO JOB-ERROR-MSG
+                     END-IF
+                   END-IF
+
+                   IF JOB-STATUS = "OK"
+                     IF CONTENT-LEN + LINE-LEN - 1 > CONTENT-MAX-LEN
+                       MOVE "ERROR" TO JOB-STATUS
+                       MOVE "input exceeds CONTENT-STR capacity"
+                         TO JOB-ERROR-MSG
+                     ELSE
+                       MOVE INPUT-LINE
+                         TO CONTENT-STR(CONTENT-LEN:LINE-LEN)
+                       ADD LINE-LEN TO CONTENT-LEN
+                     END-IF
+                   END-IF
+                 END-IF
+           END-PERFORM
+           CLOSE INPUT-FILE
+           IF JOB-STATUS NOT = "OK"
+             DISPLAY "GRID REJECTED: " FUNCTION TRIM(JOB-ERROR-MSG)
+           END-IF.
+
+      *> Straight-line search in all 8 directions for SEARCH-WORD,
+      *> anchored on its first character (XMAS by default).
        COUNT-XMAS.
-           IF CONTENT-STR(IDX:1) = "X"
-      *> NORTH
-             IF (IDX > (LINE-LEN * 3)) AND
-               (CONTENT-STR(IDX - LINE-LEN:1) = "M") AND
-               (CONTENT-STR(IDX - (LINE-LEN * 2):1) = "A") AND
-               (CONTENT-STR(IDX - (LINE-LEN * 3):1) = "S")
-               ADD 1 TO XMAS-COUNT
-             END-IF
-      *> SOUTH
-             IF (CONTENT-STR(IDX + LINE-LEN:1) = "M") AND
-               (CONTENT-STR(IDX + (LINE-LEN * 2):1) = "A") AND
-               (CONTENT-STR(IDX + (LINE-LEN * 3):1) = "S")
+           IF CONTENT-STR(IDX:1) = SEARCH-WORD(1:1)
+             COMPUTE CUR-ROW = FUNCTION INTEGER((IDX - 1) / LINE-LEN)
+                               + 1
+             COMPUTE CUR-COL = FUNCTION MOD(IDX - 1, LINE-LEN) + 1
+      *> A 1-letter word has no direction to run in, so count the
+      *> anchor hit once instead of once per compass direction.
+             IF WORD-LEN = 1
                ADD 1 TO XMAS-COUNT
+               MOVE "N/A" TO DIRECTION-TEXT
+               PERFORM WRITE-MATCH-RECORD-P1
+             ELSE
+               PERFORM VARYING DIR-IDX FROM 1 BY 1 UNTIL DIR-IDX > 8
+                 PERFORM CHECK-DIRECTION
+               END-PERFORM
              END-IF
+           END-IF.
 
-             IF FUNCTION MOD(IDX + LINE-LEN - 1, LINE-LEN) + 1 <
-               LINE-LEN - 2
-      *> NORTHEAST
-               IF (IDX > (LINE-LEN * 3)) AND
-                 (CONTENT-STR(IDX - LINE-LEN + 1:1) = "M") AND
-                 (CONTENT-STR(IDX - (LINE-LEN * 2) + 2:1) = "A") AND
-                 (CONTENT-STR(IDX - (LINE-LEN * 3) + 3:1) = "S")
-                 ADD 1 TO XMAS-COUNT
-               END-IF
-      *> EAST
-               IF (CONTENT-STR(IDX + 1:3) = "MAS")
-                 ADD 1 TO XMAS-COUNT
-               END-IF
-      *> SOUTHEAST
-               IF (CONTENT-STR(IDX + LINE-LEN + 1:1) = "M") AND
-                 (CONTENT-STR(IDX + (LINE-LEN * 2) + 2:1) = "A") AND
-                 (CONTENT-STR(IDX + (LINE-LEN * 3) + 3:1) = "S")
-                 ADD 1 TO XMAS-COUNT
-               END-IF
-             END-IF
-
-             IF FUNCTION MOD(IDX + LINE-LEN - 1, LINE-LEN) + 1 > 3
-      *> SOUTHWEST
-               IF (CONTENT-STR(IDX + LINE-LEN - 1:1) = "M") AND
-                 (CONTENT-STR(IDX + (LINE-LEN * 2) - 2:1) = "A") AND
-                 (CONTENT-STR(IDX + (LINE-LEN * 3) - 3:1) = "S")
-                 ADD 1 TO XMAS-COUNT
-               END-IF
-      *> WEST
-               IF (IDX > 3) AND (CONTENT-STR(IDX - 3:3) = "SAM")
-                 ADD 1 TO XMAS-COUNT
-               END-IF
-      *> NORTHWEST
-               IF (IDX > (LINE-LEN * 3) + 2) AND
-                 (CONTENT-STR(IDX - LINE-LEN - 1:1) = "M") AND
-                 (CONTENT-STR(IDX - (LINE-LEN * 2) - 2:1) = "A") AND
-                 (CONTENT-STR(IDX - (LINE-LEN * 3) - 3:1) = "S")
-                 ADD 1 TO XMAS-COUNT
+       CHECK-DIRECTION.
+           MOVE "Y" TO MATCH-OK
+           PERFORM VARYING CHAR-POS FROM 2 BY 1
+               UNTIL CHAR-POS > WORD-LEN
+             COMPUTE TARGET-ROW = CUR-ROW +
+               DIR-ROW(DIR-IDX) * (CHAR-POS - 1)
+             COMPUTE TARGET-COL = CUR-COL +
+               DIR-COL(DIR-IDX) * (CHAR-POS - 1)
+             IF TARGET-ROW < 1 OR TARGET-ROW > NUM-ROWS OR
+                 TARGET-COL < 1 OR TARGET-COL > LINE-LEN
+               MOVE "N" TO MATCH-OK
+             ELSE
+               COMPUTE TARGET-IDX = (TARGET-ROW - 1) * LINE-LEN
+                 + TARGET-COL
+               IF CONTENT-STR(TARGET-IDX:1) NOT =
+                   SEARCH-WORD(CHAR-POS:1)
+                 MOVE "N" TO MATCH-OK
                END-IF
              END-IF
+           END-PERFORM
+           IF MATCH-OK = "Y"
+             ADD 1 TO XMAS-COUNT
+             MOVE DIR-NAME(DIR-IDX) TO DIRECTION-TEXT
+             PERFORM WRITE-MATCH-RECORD-P1
            END-IF.
 
+       WRITE-MATCH-RECORD-P1.
+           MOVE CUR-ROW TO MR-ROW
+           MOVE CUR-COL TO MR-COL
+           MOVE "1" TO MR-PART
+           MOVE DIRECTION-TEXT TO MR-DIRECTION
+           MOVE MATCH-RECORD TO MATCH-LINE
+           WRITE MATCH-LINE.
+
+      *> X-shaped search: CENTER-CHAR at IDX with the two corner
+      *> characters on each diagonal arm, in either order.
        COUNT-X-MAS.
-           IF (CONTENT-STR(IDX:1) = "A") AND
+           IF (CONTENT-STR(IDX:1) = CENTER-CHAR) AND
              (IDX > LINE-LEN) AND
-             ((FUNCTION MOD(IDX + LINE-LEN - 1, LINE-LEN) + 1) 
+             ((FUNCTION MOD(IDX + LINE-LEN - 1, LINE-LEN) + 1)
                > 1 AND < LINE-LEN)
-             EVALUATE CONTENT-STR(IDX - LINE-LEN - 1:1)
-               WHEN "M"
-                 EVALUATE CONTENT-STR(IDX - LINE-LEN + 1:1)
-                   WHEN "M"
-                     IF (CONTENT-STR(IDX + LINE-LEN - 1:1) = "S") AND
-                        (CONTENT-STR(IDX + LINE-LEN + 1:1) = "S")
-                        ADD 1 TO XMAS-COUNT
-                     END-IF
-                   WHEN "S"
-                     IF (CONTENT-STR(IDX + LINE-LEN - 1:1) = "M") AND
-                        (CONTENT-STR(IDX + LINE-LEN + 1:1) = "S")
-                        ADD 1 TO XMAS-COUNT
-                     END-IF
-                 END-EVALUATE
-               WHEN "S"
-                 EVALUATE CONTENT-STR(IDX - LINE-LEN + 1:1)
-                   WHEN "M"
-                     IF (CONTENT-STR(IDX + LINE-LEN - 1:1) = "S") AND
-                        (CONTENT-STR(IDX + LINE-LEN + 1:1) = "M")
-                        ADD 1 TO XMAS-COUNT
-                     END-IF
-                   WHEN "S"
-                     IF (CONTENT-STR(IDX + LINE-LEN - 1:1) = "M") AND
-                        (CONTENT-STR(IDX + LINE-LEN + 1:1) = "M")
-                        ADD 1 TO XMAS-COUNT
-                     END-IF
-                 END-EVALUATE
+             MOVE CONTENT-STR(IDX - LINE-LEN - 1:1) TO NW-CHAR
+             MOVE CONTENT-STR(IDX - LINE-LEN + 1:1) TO NE-CHAR
+             MOVE CONTENT-STR(IDX + LINE-LEN - 1:1) TO SW-CHAR
+             MOVE CONTENT-STR(IDX + LINE-LEN + 1:1) TO SE-CHAR
+             IF ((NW-CHAR = CORNER1-CHAR AND SE-CHAR = CORNER2-CHAR)
+                 OR
+                 (NW-CHAR = CORNER2-CHAR AND SE-CHAR = CORNER1-CHAR))
+               AND
+               ((NE-CHAR = CORNER1-CHAR AND SW-CHAR = CORNER2-CHAR)
+                 OR
+                 (NE-CHAR = CORNER2-CHAR AND SW-CHAR = CORNER1-CHAR))
+               ADD 1 TO X-MAS-COUNT
+               COMPUTE CUR-ROW =
+                 FUNCTION INTEGER((IDX - 1) / LINE-LEN) + 1
+               COMPUTE CUR-COL = FUNCTION MOD(IDX - 1, LINE-LEN) + 1
+               STRING NW-CHAR NE-CHAR SW-CHAR SE-CHAR
+                 DELIMITED BY SIZE INTO ARM-ORIENTATION
+               PERFORM WRITE-MATCH-RECORD-P2
+             END-IF
+           END-IF.
+
+       WRITE-MATCH-RECORD-P2.
+           MOVE CUR-ROW TO MR-ROW
+           MOVE CUR-COL TO MR-COL
+           MOVE "2" TO MR-PART
+           MOVE ARM-ORIENTATION TO MR-DIRECTION
+           MOVE MATCH-RECORD TO MATCH-LINE
+           WRITE MATCH-LINE.
+
+      *> Resumes a scan that was interrupted mid-grid. Falls back to
+      *> starting over if no checkpoint matches the current job's
+      *> file, part, search word, and grid size (a checkpoint left
+      *> over from a different word or a changed/different-sized grid
+      *> must never be trusted, or the resumed counts are silently
+      *> wrong).
+       LOAD-CHECKPOINT.
+           MOVE 1 TO START-IDX
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+             AT END
+               DISPLAY "NO CHECKPOINT FOUND, STARTING FROM IDX 1"
+             NOT AT END
+               MOVE CHECKPOINT-LINE TO CHECKPOINT-RECORD
+               IF CKPT-FILENAME = DYNAMIC-FILE-NAME AND
+                   CKPT-PART = PART AND
+                   CKPT-WORD = SEARCH-WORD AND
+                   CKPT-CONTENT-LEN = CONTENT-LEN
+                 MOVE CKPT-IDX TO START-IDX
+                 MOVE CKPT-XMAS-COUNT TO XMAS-COUNT
+                 MOVE CKPT-X-MAS-COUNT TO X-MAS-COUNT
+                 MOVE CKPT-IDX TO CKPT-IDX-TEXT
+                 DISPLAY "RESUMING FROM CHECKPOINT AT IDX "
+                   FUNCTION TRIM(CKPT-IDX-TEXT)
+               ELSE
+                 DISPLAY "CHECKPOINT DOES NOT MATCH THIS JOB, "
+                   "STARTING FROM IDX 1"
+               END-IF
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       SAVE-CHECKPOINT.
+           MOVE DYNAMIC-FILE-NAME TO CKPT-FILENAME
+           MOVE PART TO CKPT-PART
+           MOVE SEARCH-WORD TO CKPT-WORD
+           MOVE CONTENT-LEN TO CKPT-CONTENT-LEN
+           COMPUTE CKPT-IDX = IDX + 1
+           MOVE XMAS-COUNT TO CKPT-XMAS-COUNT
+           MOVE X-MAS-COUNT TO CKPT-X-MAS-COUNT
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+      *> One machine-readable record per job: downstream steps read
+      *> this file instead of scraping the console DISPLAY.
+       WRITE-OUTPUT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO RUN-TIMESTAMP
+           MOVE DYNAMIC-FILE-NAME TO OUT-FILENAME
+           MOVE PART TO OUT-PART
+           MOVE SEARCH-WORD TO OUT-WORD
+           MOVE XMAS-COUNT TO OUT-XMAS-COUNT
+           MOVE X-MAS-COUNT TO OUT-X-MAS-COUNT
+           IF JOB-STATUS = "OK" AND WORD-MISMATCH-FLAG = "Y"
+             MOVE "WARN" TO OUT-STATUS
+           ELSE
+             MOVE JOB-STATUS TO OUT-STATUS
+           END-IF
+           MOVE RUN-TIMESTAMP TO OUT-TIMESTAMP
+           MOVE OUTPUT-RECORD TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+      *> Appends to the run-history log so a later run can tell
+      *> whether a given grid/part was already scanned today.
+       WRITE-HISTORY-RECORD.
+           MOVE RUN-TIMESTAMP TO HIST-TIMESTAMP
+           MOVE DYNAMIC-FILE-NAME TO HIST-FILENAME
+           MOVE PART TO HIST-PART
+           MOVE SEARCH-WORD TO HIST-WORD
+           MOVE XMAS-COUNT TO HIST-XMAS-COUNT
+           MOVE X-MAS-COUNT TO HIST-X-MAS-COUNT
+           IF JOB-STATUS = "OK" AND WORD-MISMATCH-FLAG = "Y"
+             MOVE "WARN" TO HIST-STATUS
+           ELSE
+             MOVE JOB-STATUS TO HIST-STATUS
+           END-IF
+           MOVE HISTORY-RECORD TO HISTORY-LINE
+           WRITE HISTORY-LINE.
+
+       DISPLAY-JOB-RESULT.
+           DISPLAY FUNCTION TRIM(DYNAMIC-FILE-NAME) " PART=" PART
+           IF JOB-STATUS NOT = "OK"
+             DISPLAY "  NO COUNT - " FUNCTION TRIM(JOB-ERROR-MSG)
+           ELSE
+             MOVE XMAS-COUNT TO XMAS-COUNT-TEXT
+             MOVE X-MAS-COUNT TO X-MAS-COUNT-TEXT
+             EVALUATE PART
+               WHEN "1"
+                 DISPLAY "  XMAS COUNT: " FUNCTION TRIM(XMAS-COUNT-TEXT)
+               WHEN "2"
+                 DISPLAY "  X-MAS COUNT: "
+                   FUNCTION TRIM(X-MAS-COUNT-TEXT)
+               WHEN OTHER
+                 DISPLAY "  XMAS COUNT: " FUNCTION TRIM(XMAS-COUNT-TEXT)
+                 DISPLAY "  X-MAS COUNT: "
+                   FUNCTION TRIM(X-MAS-COUNT-TEXT)
              END-EVALUATE
            END-IF.
